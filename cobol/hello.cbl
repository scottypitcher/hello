@@ -1,24 +1,743 @@
-      ***************************************************************
-      *  hello.cbl
-      *
-      *  Print "Hello world." and the number 42 to standard output.
-      *
-      *  Compile with:
-      *
-      *  cobc -x hello.cbl
-      ***************************************************************
-
-       identification division.
-       program-id. hello.
-       environment division.
-       data division.
-       working-storage section.
-       01 gp-1.
-           02 A pic 9(2).
-       procedure division.
-       main-para.
-           display "Hello world."
-           move 21 to A.
-           multiply 2 by A.
-           display "A is " A ".".
-           stop run.
+000010***************************************************************
+000020*  HELLO.CBL
+000030*
+000040*  READS THE DAY'S TRANSACTION VOLUME FROM THE DAILY COUNT
+000050*  FILE AS A BATCH OF HEADER/DETAIL/TRAILER RECORDS, APPLIES
+000060*  THE STANDARD MULTIPLIER TO EACH DETAIL, RECONCILES THE
+000070*  RUNNING TOTAL AGAINST THE TRAILER CONTROL COUNT, AND
+000080*  PRODUCES A PRINTED DAILY SUMMARY REPORT.
+000090*
+000100*  COMPILE WITH:
+000110*
+000120*      COBC -X HELLO.CBL
+000130*
+000140*  MODIFICATION HISTORY
+000150*  --------------------
+000160*  DATE       INIT  DESCRIPTION
+000170*  ---------- ----  ------------------------------------------
+000180*  2026-08-09 DLP   READ DAILY VOLUME FROM DAILY-COUNT.DAT
+000190*                   INSTEAD OF A HARDCODED LITERAL.
+000200*  2026-08-09 DLP   ADD PRINTED DAILY SUMMARY REPORT (HELLO-RPT)
+000210*                   IN PLACE OF THE CONSOLE-ONLY DISPLAY.
+000220*  2026-08-09 DLP   REDESIGN DAILYCNT AROUND HDR/DET/TRL RECORDS
+000230*                   WITH RUNNING-TOTAL VS. TRAILER RECONCILIATION,
+000240*                   TO MATCH THE REST OF THE BATCH SUITE.
+000250*  2026-08-09 DLP   ACCEPT THE MULTIPLIER FROM THE JCL PARM CARD
+000260*                   (DL100-PARM-AREA) INSTEAD OF A HARDCODED
+000270*                   LITERAL, SO OPERATIONS CAN CHANGE IT BETWEEN
+000280*                   RUNS WITHOUT A RECOMPILE.
+000290*  2026-08-09 DLP   ADD CHECKPOINT/RESTART: DL100-RST-FILE IS
+000300*                   UPDATED EVERY CHECKPOINT INTERVAL, AND A
+000310*                   RESTART PARM REPOSITIONS DAILYCNT PAST THE
+000320*                   LAST CHECKPOINTED RECORD BEFORE RESUMING.
+000330*  2026-08-09 DLP   VALIDATE EACH DETAIL AGAINST THE EXPECTED
+000340*                   RANGE BEFORE THE MULTIPLY AND ROUTE FAILING
+000350*                   RECORDS TO DL100-REJ-FILE WITH A REASON CODE
+000360*                   INSTEAD OF LETTING THEM ABEND THE RUN.
+000370*  2026-08-09 DLP   APPEND A ROW TO DL100-AUD-FILE EVERY RUN
+000380*                   (RUN DATE/TIME, JOB ID, INPUT VALUE,
+000390*                   COMPUTED A, RETURN CODE) FOR AUDIT AND
+000400*                   AFTER-THE-FACT REVIEW.
+000410*  2026-08-09 DLP   EMIT A FIXED-WIDTH EXTRACT RECORD TO
+000420*                   DL100-EXT-FILE (RUN DATE, FINAL A, STATUS
+000430*                   FLAG) FOR THE SETTLEMENT SYSTEM TO CONSUME.
+000440*  2026-08-09 DLP   ADD AN INQUIRY MODE (PARM MODE = "I") THAT
+000450*                   LOOKS UP AND DISPLAYS A PRIOR RUN'S ROW ON
+000460*                   DL100-AUD-FILE BY DATE INSTEAD OF REPROCESSING
+000470*                   DAILYCNT, SO OPERATIONS CAN ANSWER
+000480*                   AFTER-THE-FACT QUESTIONS WITHOUT TOUCHING
+000490*                   PRODUCTION INPUT.
+000500*  2026-08-09 DLP   MOVE THE FINAL RETURN CODE INTO THE
+000510*                   RETURN-CODE SPECIAL REGISTER SO HELLOSTP'S
+000520*                   COND CODE ACTUALLY REFLECTS RECONCILIATION
+000530*                   BREAKS, REJECTS, AND A FAILED DAILYCNT OPEN,
+000540*                   NOT JUST A SYSTEM ABEND. GIVE A FAILED
+000550*                   DAILYCNT OPEN ITS
+000560*                   OWN RETURN CODE AND FLAG THE RUN OUT OF
+000570*                   BALANCE SO THE AUDIT ROW AND THE SETTLEMENT
+000580*                   EXTRACT DO NOT READ AS A CLEAN RUN. HOLD
+000590*                   DL100-RST-FILE OPEN AND REWRITE THE ONE
+000600*                   CHECKPOINT ROW IN PLACE INSTEAD OF APPENDING,
+000610*                   AND VALIDATE DETAILS SKIPPED DURING RESTART
+000620*                   REPOSITIONING THE SAME WAY LIVE PROCESSING
+000630*                   DOES, SO A RESTARTED RUN RECONCILES THE SAME
+000640*                   WAY A FULL RUN WOULD HAVE.
+000650***************************************************************
+000660 IDENTIFICATION DIVISION.
+000670 PROGRAM-ID. HELLO.
+000680 AUTHOR. D. L. PRICE.
+000690 INSTALLATION. DATA PROCESSING.
+000700 DATE-WRITTEN. 2026-08-09.
+000710 DATE-COMPILED.
+000720 ENVIRONMENT DIVISION.
+000730 CONFIGURATION SECTION.
+000740 SOURCE-COMPUTER. IBM-370.
+000750 OBJECT-COMPUTER. IBM-370.
+000760 INPUT-OUTPUT SECTION.
+000770 FILE-CONTROL.
+000780     SELECT DL100-IN-FILE ASSIGN TO "DAILYCNT"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS DL100-WS-IN-STATUS.
+000810     SELECT DL100-RPT-FILE ASSIGN TO "HELLORPT"
+000820         ORGANIZATION IS SEQUENTIAL
+000830         FILE STATUS IS DL100-WS-RPT-STATUS.
+000840     SELECT DL100-RST-FILE ASSIGN TO "RESTARTF"
+000850         ORGANIZATION IS INDEXED
+000852         ACCESS MODE IS DYNAMIC
+000854         RECORD KEY IS DL100-RST-RUN-DATE
+000860         FILE STATUS IS DL100-WS-RST-STATUS.
+000870     SELECT DL100-REJ-FILE ASSIGN TO "REJECTDD"
+000880         ORGANIZATION IS SEQUENTIAL
+000890         FILE STATUS IS DL100-WS-REJ-STATUS.
+000900     SELECT DL100-AUD-FILE ASSIGN TO "AUDITDD"
+000910         ORGANIZATION IS INDEXED
+000920         ACCESS MODE IS DYNAMIC
+000930         RECORD KEY IS DL100-AUD-RUN-DATE
+000940         FILE STATUS IS DL100-WS-AUD-STATUS.
+000950     SELECT DL100-EXT-FILE ASSIGN TO "SETLXTR"
+000960         ORGANIZATION IS SEQUENTIAL
+000970         FILE STATUS IS DL100-WS-EXT-STATUS.
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  DL100-IN-FILE
+001010     LABEL RECORDS ARE STANDARD
+001020     RECORD CONTAINS 80 CHARACTERS.
+001030 01  DL100-IN-RECORD.
+001040     05  DL100-IN-RECORD-TYPE    PIC X(03).
+001050         88  DL100-IN-IS-HDR             VALUE "HDR".
+001060         88  DL100-IN-IS-DET             VALUE "DET".
+001070         88  DL100-IN-IS-TRL             VALUE "TRL".
+001080     05  DL100-IN-DET-DATA.
+001090         10  DL100-IN-A          PIC 9(02).
+001100         10  FILLER              PIC X(75).
+001110     05  DL100-IN-TRL-DATA REDEFINES DL100-IN-DET-DATA.
+001120         10  DL100-IN-TRL-COUNT  PIC 9(07).
+001130         10  FILLER              PIC X(70).
+001140     05  DL100-IN-HDR-DATA REDEFINES DL100-IN-DET-DATA.
+001150         10  DL100-IN-HDR-DATE   PIC 9(08).
+001160         10  FILLER              PIC X(69).
+001170
+001180 FD  DL100-RPT-FILE
+001190     LABEL RECORDS ARE STANDARD
+001200     RECORD CONTAINS 80 CHARACTERS.
+001210 01  DL100-RPT-RECORD            PIC X(80).
+001220
+001230 FD  DL100-RST-FILE
+001240     LABEL RECORDS ARE STANDARD
+001250     RECORD CONTAINS 80 CHARACTERS.
+001260 01  DL100-RST-RECORD.
+001270     05  DL100-RST-LAST-COUNT    PIC 9(07).
+001280     05  DL100-RST-RUN-DATE      PIC 9(08).
+001290     05  FILLER                  PIC X(65).
+001300
+001310 FD  DL100-REJ-FILE
+001320     LABEL RECORDS ARE STANDARD
+001330     RECORD CONTAINS 80 CHARACTERS.
+001340 01  DL100-REJ-RECORD.
+001350     05  DL100-REJ-RECORD-TYPE   PIC X(03).
+001360     05  DL100-REJ-A             PIC 9(02).
+001370     05  FILLER                  PIC X(63).
+001380     05  DL100-REJ-REASON-CODE   PIC X(06).
+001390     05  DL100-REJ-REASON-TEXT   PIC X(06).
+001400 FD  DL100-AUD-FILE
+001410     LABEL RECORDS ARE STANDARD
+001420     RECORD CONTAINS 52 CHARACTERS.
+001430 01  DL100-AUD-RECORD.
+001440     05  DL100-AUD-RUN-DATE      PIC 9(08).
+001450     05  DL100-AUD-RUN-TIME      PIC 9(06).
+001460     05  DL100-AUD-JOB-ID        PIC X(08).
+001470     05  DL100-AUD-INPUT-VALUE   PIC 9(02).
+001480     05  DL100-AUD-COMPUTED-A    PIC 9(04).
+001490     05  DL100-AUD-RETURN-CODE   PIC 9(04).
+001500     05  FILLER                  PIC X(20).
+001510 FD  DL100-EXT-FILE
+001520     LABEL RECORDS ARE STANDARD
+001530     RECORD CONTAINS 32 CHARACTERS.
+001540 01  DL100-EXT-RECORD.
+001550     05  DL100-EXT-RUN-DATE      PIC 9(08).
+001560     05  DL100-EXT-FINAL-A       PIC 9(04).
+001570     05  DL100-EXT-STATUS-FLAG   PIC X(01).
+001580         88  DL100-EXT-STATUS-OK         VALUE "G".
+001590         88  DL100-EXT-STATUS-BREAK      VALUE "B".
+001600     05  FILLER                  PIC X(19).
+001610 WORKING-STORAGE SECTION.
+001620 77  DL100-WS-IN-STATUS          PIC X(02)  VALUE SPACES.
+001630 77  DL100-WS-RPT-STATUS         PIC X(02)  VALUE SPACES.
+001640 77  DL100-WS-REC-COUNT          PIC 9(05)  VALUE ZERO.
+001650 77  DL100-WS-RUNNING-TOTAL      PIC 9(07)  VALUE ZERO.
+001660 77  DL100-WS-TRAILER-COUNT      PIC 9(07)  VALUE ZERO.
+001670 77  DL100-WS-MULTIPLIER         PIC 9(02)  VALUE 02.
+001680 77  DL100-WS-RST-STATUS         PIC X(02)  VALUE SPACES.
+001690 77  DL100-WS-CKPT-INTERVAL      PIC 9(05)  VALUE 00010.
+001700 77  DL100-WS-CKPT-REMAINDER     PIC 9(05)  VALUE ZERO.
+001710 77  DL100-WS-CKPT-QUOTIENT      PIC 9(05)  VALUE ZERO.
+001720 77  DL100-WS-SKIP-COUNT         PIC 9(07)  VALUE ZERO.
+001730 77  DL100-WS-RESTART-COUNT      PIC 9(07)  VALUE ZERO.
+001740 77  DL100-WS-REJ-STATUS         PIC X(02)  VALUE SPACES.
+001750 77  DL100-WS-REJ-COUNT          PIC 9(05)  VALUE ZERO.
+001760 77  DL100-WS-LOW-BOUND          PIC 9(02)  VALUE 01.
+001770 77  DL100-WS-HIGH-BOUND         PIC 9(02)  VALUE 50.
+001780 77  DL100-WS-TEST-PRODUCT       PIC 9(04)  VALUE ZERO.
+001790 77  DL100-WS-EXT-STATUS         PIC X(02)  VALUE SPACES.
+001800 77  DL100-WS-AUD-STATUS         PIC X(02)  VALUE SPACES.
+001810 77  DL100-WS-RETURN-CODE        PIC 9(04)  VALUE ZERO.
+001820 77  DL100-WS-LAST-INPUT         PIC 9(02)  VALUE ZERO.
+001830 77  DL100-WS-FINAL-A            PIC 9(04)  VALUE ZERO.
+001840 77  DL100-WS-JOB-ID             PIC X(08)  VALUE SPACES.
+001850 01  DL100-WS-RUN-TIME.
+001860     05  DL100-WS-RUN-HH         PIC 9(02).
+001870     05  DL100-WS-RUN-MN         PIC 9(02).
+001880     05  DL100-WS-RUN-SS         PIC 9(02).
+001890     05  FILLER                  PIC 9(02).
+001900 01  DL100-WS-SWITCHES.
+001910     05  DL100-WS-EOF-SWITCH     PIC X(01)  VALUE "N".
+001920         88  DL100-EOF-INPUT                VALUE "Y".
+001930     05  DL100-WS-BAL-SWITCH     PIC X(01)  VALUE "Y".
+001940         88  DL100-IN-BALANCE               VALUE "Y".
+001950         88  DL100-OUT-OF-BALANCE            VALUE "N".
+001960     05  DL100-WS-RESTART-SWITCH PIC X(01)  VALUE "N".
+001970         88  DL100-RESTART-REQUESTED        VALUE "Y".
+001980     05  DL100-WS-RST-REC-SWITCH PIC X(01)  VALUE "N".
+001990         88  DL100-RST-REC-EXISTS       VALUE "Y".
+002000     05  DL100-WS-VALID-SWITCH   PIC X(01)  VALUE "Y".
+002010         88  DL100-DETAIL-IS-VALID          VALUE "Y".
+002020         88  DL100-DETAIL-IS-INVALID        VALUE "N".
+002030 01  DL100-WS-RUN-DATE.
+002040     05  DL100-WS-RUN-CCYY       PIC 9(04).
+002050     05  DL100-WS-RUN-MM         PIC 9(02).
+002060     05  DL100-WS-RUN-DD         PIC 9(02).
+002070 01  GP-1.
+002080     02  A                       PIC 9(02)  VALUE ZERO.
+002090
+002100***************************************************************
+002110*  REPORT LINE LAYOUTS
+002120***************************************************************
+002130 01  DL100-WS-HDR-LINE.
+002140     05  FILLER                  PIC X(17)
+002150             VALUE "HELLO DAILY RUN -".
+002160     05  FILLER                  PIC X(01)  VALUE SPACE.
+002170     05  DL100-HL-CCYY           PIC 9(04).
+002180     05  FILLER                  PIC X(01)  VALUE "-".
+002190     05  DL100-HL-MM             PIC 9(02).
+002200     05  FILLER                  PIC X(01)  VALUE "-".
+002210     05  DL100-HL-DD             PIC 9(02).
+002220     05  FILLER                  PIC X(52)  VALUE SPACES.
+002230 01  DL100-WS-DET-LINE.
+002240     05  FILLER                  PIC X(14)
+002250             VALUE "INPUT VALUE: ".
+002260     05  DL100-DL-INPUT          PIC Z9.
+002270     05  FILLER                  PIC X(04)  VALUE SPACES.
+002280     05  FILLER                  PIC X(11)
+002290             VALUE "RESULT:    ".
+002300     05  DL100-DL-RESULT         PIC ZZ9.
+002310     05  FILLER                  PIC X(46)  VALUE SPACES.
+002320 01  DL100-WS-TRL-LINE.
+002330     05  FILLER                  PIC X(21)
+002340             VALUE "RECORDS ON THIS RUN: ".
+002350     05  DL100-TL-REC-COUNT      PIC ZZZZ9.
+002360     05  FILLER                  PIC X(04)  VALUE SPACES.
+002370     05  FILLER                  PIC X(14)
+002380             VALUE "BAL STATUS:   ".
+002390     05  DL100-TL-BAL-STATUS     PIC X(12).
+002400     05  FILLER                  PIC X(24)  VALUE SPACES.
+002410
+002420 LINKAGE SECTION.
+002430***************************************************************
+002440*  DL100-PARM-AREA  --  THE JCL PARM (OR SYSIN PARAMETER CARD)
+002450*                       PASSED TO THIS STEP. COLUMN 1 IS THE RUN
+002460*                       MODE ("P" = PROCESS THE DAILY BATCH, "I" =
+002470*                       INQUIRY), COLUMN 2 IS THE RESTART FLAG,
+002480*                       COLUMNS 3-4 ARE THE MULTIPLIER TO APPLY TO
+002490*                       EACH DETAIL, COLUMNS 5-12 ARE THE JOB ID
+002500*                       TO RECORD ON THE AUDIT TRAIL, AND COLUMNS
+002510*                       13-20 ARE THE RUN DATE TO LOOK UP ON
+002520*                       DL100-AUD-FILE WHEN THE MODE IS "I".
+002530***************************************************************
+002540 01  DL100-PARM-AREA.
+002550     05  DL100-PARM-LEN          PIC S9(04) COMP.
+002560     05  DL100-PARM-TEXT         PIC X(80).
+002570     05  DL100-PARM-FIELDS REDEFINES DL100-PARM-TEXT.
+002580         10  DL100-PARM-MODE     PIC X(01).
+002590             88  DL100-PARM-MODE-PROCESS VALUE "P".
+002600             88  DL100-PARM-MODE-INQUIRY VALUE "I".
+002610         10  DL100-PARM-RESTART  PIC X(01).
+002620         10  DL100-PARM-MULTIPLIER PIC 9(02).
+002630         10  DL100-PARM-JOB-ID   PIC X(08).
+002640         10  DL100-PARM-INQ-DATE PIC 9(08).
+002650         10  FILLER              PIC X(60).
+002660 PROCEDURE DIVISION USING DL100-PARM-AREA.
+002670 0000-MAINLINE.
+002680     IF DL100-PARM-LEN > ZERO AND DL100-PARM-MODE-INQUIRY
+002690         PERFORM 1270-INQUIRY-MODE THRU 1270-EXIT
+002700     ELSE
+002710         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002720         PERFORM 2000-PROCESS THRU 2000-EXIT
+002730             UNTIL DL100-EOF-INPUT
+002740         PERFORM 8000-RECONCILE THRU 8000-EXIT
+002750         PERFORM 9000-TERMINATE THRU 9000-EXIT
+002760     END-IF.
+002770     MOVE DL100-WS-RETURN-CODE TO RETURN-CODE.
+002780     STOP RUN.
+002790
+002800***************************************************************
+002810*  1000-INITIALIZE  --  OPEN THE DAILY VOLUME FILE AND THE
+002820*                       REPORT FILE, PRINT THE REPORT HEADER,
+002830*                       AND PRIME THE READ OF THE INPUT BATCH.
+002840***************************************************************
+002850 1000-INITIALIZE.
+002860     DISPLAY "HELLO WORLD.".
+002870     IF DL100-PARM-LEN > ZERO AND DL100-PARM-MULTIPLIER > ZERO
+002880         MOVE DL100-PARM-MULTIPLIER TO DL100-WS-MULTIPLIER
+002890     END-IF.
+002900     IF DL100-PARM-LEN > ZERO AND DL100-PARM-RESTART = "Y"
+002910         SET DL100-RESTART-REQUESTED TO TRUE
+002920     END-IF.
+002930     ACCEPT DL100-WS-RUN-DATE FROM DATE YYYYMMDD.
+002940     ACCEPT DL100-WS-RUN-TIME FROM TIME.
+002950     IF DL100-PARM-LEN > ZERO AND DL100-PARM-JOB-ID NOT = SPACES
+002960         MOVE DL100-PARM-JOB-ID TO DL100-WS-JOB-ID
+002970     ELSE
+002980         MOVE "HELLOJOB" TO DL100-WS-JOB-ID
+002990     END-IF.
+003000     PERFORM 1150-OPEN-RESTART-FILE THRU 1150-EXIT.
+003010     OPEN INPUT DL100-IN-FILE.
+003012     OPEN OUTPUT DL100-RPT-FILE.
+003014     IF DL100-WS-RPT-STATUS NOT = "00"
+003016         DISPLAY "HELLO: UNABLE TO OPEN HELLORPT, STATUS = "
+003018             DL100-WS-RPT-STATUS
+003020         MOVE 0016 TO DL100-WS-RETURN-CODE
+003022     END-IF.
+003024     OPEN OUTPUT DL100-REJ-FILE.
+003026     IF DL100-WS-REJ-STATUS NOT = "00"
+003028         DISPLAY "HELLO: UNABLE TO OPEN REJECTDD, STATUS = "
+003030             DL100-WS-REJ-STATUS
+003032         MOVE 0016 TO DL100-WS-RETURN-CODE
+003034     END-IF.
+003040     IF DL100-WS-IN-STATUS NOT = "00"
+003050         DISPLAY "HELLO: UNABLE TO OPEN DAILYCNT, STATUS = "
+003060             DL100-WS-IN-STATUS
+003070         SET DL100-EOF-INPUT TO TRUE
+003080         SET DL100-OUT-OF-BALANCE TO TRUE
+003090         MOVE 0016 TO DL100-WS-RETURN-CODE
+003100     ELSE
+003110         IF DL100-RESTART-REQUESTED
+003120             PERFORM 1250-RESTART-REPOSITION THRU 1250-EXIT
+003130         END-IF
+003140         PERFORM 1100-READ-IN-FILE THRU 1100-EXIT
+003150     END-IF.
+003160     PERFORM 1200-WRITE-HEADER THRU 1200-EXIT.
+003170 1000-EXIT.
+003180     EXIT.
+003190
+003200***************************************************************
+003210*  1150-OPEN-RESTART-FILE  --  OPEN THE CHECKPOINT FILE FOR
+003220*                              UPDATE AND LOOK UP TODAY'S
+003230*                              CHECKPOINT ROW, KEYED BY RUN
+003240*                              DATE, SO 3100-CHECKPOINT CAN
+003250*                              REWRITE IT IN PLACE INSTEAD OF
+003260*                              APPENDING A NEW ROW EVERY
+003265*                              CHECKPOINT INTERVAL. KEYING BY
+003267*                              RUN DATE ALSO MEANS A CHECKPOINT
+003269*                              LEFT OVER FROM A DIFFERENT DAY'S
+003271*                              DAILYCNT IS NEVER FOUND, SO A
+003273*                              RESTART REQUESTED ON A FRESH DAY
+003275*                              CANNOT SILENTLY REPOSITION PAST
+003277*                              RECORDS IN TODAY'S FILE USING A
+003279*                              STALE COUNT.
+003280***************************************************************
+003290 1150-OPEN-RESTART-FILE.
+003300     OPEN I-O DL100-RST-FILE.
+003310     IF DL100-WS-RST-STATUS NOT = "00"
+003320         OPEN OUTPUT DL100-RST-FILE
+003330         CLOSE DL100-RST-FILE
+003340         OPEN I-O DL100-RST-FILE
+003350     END-IF.
+003360     MOVE ZERO TO DL100-WS-RESTART-COUNT.
+003362     MOVE DL100-WS-RUN-DATE TO DL100-RST-RUN-DATE.
+003370     READ DL100-RST-FILE
+003372         KEY IS DL100-RST-RUN-DATE
+003380         INVALID KEY
+003390             CONTINUE
+003400         NOT INVALID KEY
+003410             SET DL100-RST-REC-EXISTS TO TRUE
+003420             MOVE DL100-RST-LAST-COUNT TO DL100-WS-RESTART-COUNT
+003430     END-READ.
+003440 1150-EXIT.
+003450     EXIT.
+003460
+003470 1100-READ-IN-FILE.
+003480     READ DL100-IN-FILE
+003490         AT END
+003500             SET DL100-EOF-INPUT TO TRUE
+003510     END-READ.
+003520 1100-EXIT.
+003530     EXIT.
+003540
+003550***************************************************************
+003560*  1250-RESTART-REPOSITION  --  SKIP PAST THE NUMBER OF DETAIL
+003570*                               RECORDS ON DAILYCNT RECORDED BY
+003580*                               THE LAST CHECKPOINT (READ BY
+003590*                               1150-OPEN-RESTART-FILE) SO
+003600*                               PROCESSING RESUMES WHERE THE
+003610*                               PRIOR RUN LEFT OFF. DL100-WS-
+003615*                               SKIP-COUNT IS KEPT ON THE SAME
+003617*                               DETAIL-RECORD BASIS AS
+003618*                               DL100-WS-RESTART-COUNT, WHICH
+003619*                               3100-CHECKPOINT TAKES FROM
+003621*                               DL100-WS-REC-COUNT.
+003622***************************************************************
+003630 1250-RESTART-REPOSITION.
+003640     MOVE ZERO TO DL100-WS-SKIP-COUNT.
+003650     PERFORM 1260-SKIP-RECORD THRU 1260-EXIT
+003660         UNTIL DL100-EOF-INPUT
+003670         OR DL100-WS-SKIP-COUNT >= DL100-WS-RESTART-COUNT.
+003680     DISPLAY "HELLO: RESTARTED AFTER RECORD "
+003690         DL100-WS-RESTART-COUNT.
+003700 1250-EXIT.
+003710     EXIT.
+003720
+003730***************************************************************
+003740*  1260-SKIP-RECORD  --  SKIP ONE RECORD ON DAILYCNT DURING
+003750*                        RESTART REPOSITIONING. DL100-WS-SKIP-
+003755*                        COUNT ONLY COUNTS DETAIL RECORDS, AND
+003757*                        DL100-WS-REC-COUNT IS BUILT BACK UP THE
+003759*                        SAME WAY 3000-HANDLE-DETAIL BUILDS IT
+003761*                        DURING LIVE PROCESSING (COUNTED BEFORE
+003763*                        VALIDATION, REJECTS WRITTEN TO
+003765*                        DL100-REJ-FILE), SO THE RESTART
+003767*                        REPOSITIONING LOOP STOPS ON THE SAME
+003769*                        RECORD A FULL RUN WOULD HAVE CHECK-
+003771*                        POINTED ON, AND THE TOTALS A RESTARTED
+003773*                        RUN REPORTS MATCH WHAT A FULL RUN WOULD
+003775*                        HAVE PRODUCED.
+003810***************************************************************
+003820 1260-SKIP-RECORD.
+003830     READ DL100-IN-FILE
+003840         AT END
+003850             SET DL100-EOF-INPUT TO TRUE
+003860     END-READ.
+003870     IF NOT DL100-EOF-INPUT
+003880         IF DL100-IN-IS-DET
+003890             ADD 1 TO DL100-WS-SKIP-COUNT
+003900             ADD 1 TO DL100-WS-REC-COUNT
+003910             PERFORM 3050-VALIDATE-DETAIL THRU 3050-EXIT
+003920             IF DL100-DETAIL-IS-VALID
+003930                 ADD DL100-IN-A TO DL100-WS-RUNNING-TOTAL
+003940             ELSE
+003950                 PERFORM 3060-WRITE-REJECT THRU 3060-EXIT
+003960             END-IF
+003970         END-IF
+003980     END-IF.
+003990 1260-EXIT.
+004000     EXIT.
+004010
+004020***************************************************************
+004030*  1270-INQUIRY-MODE  --  WHEN THE PARM MODE IS "I", LOOK UP
+004040*                         THE RUN DATE IN THE PARM CARD ON
+004050*                         DL100-AUD-FILE AND DISPLAY WHAT WAS
+004060*                         RECORDED FOR THAT DAY INSTEAD OF
+004070*                         REPROCESSING DAILYCNT.
+004080***************************************************************
+004090 1270-INQUIRY-MODE.
+004100     OPEN INPUT DL100-AUD-FILE.
+004110     IF DL100-WS-AUD-STATUS NOT = "00"
+004120         DISPLAY "HELLO: UNABLE TO OPEN AUDITDD, STATUS = "
+004130             DL100-WS-AUD-STATUS
+004140         MOVE 0004 TO DL100-WS-RETURN-CODE
+004150     ELSE
+004160         MOVE DL100-PARM-INQ-DATE TO DL100-AUD-RUN-DATE
+004170         READ DL100-AUD-FILE
+004180             KEY IS DL100-AUD-RUN-DATE
+004190             INVALID KEY
+004200                 DISPLAY "HELLO: NO AUDIT RECORD FOUND FOR "
+004210                     DL100-PARM-INQ-DATE
+004220                 MOVE 0004 TO DL100-WS-RETURN-CODE
+004230         END-READ
+004240         IF DL100-WS-AUD-STATUS = "00"
+004250             DISPLAY "HELLO: INQUIRY RESULT FOR "
+004252                 DL100-AUD-RUN-DATE
+004260             DISPLAY "  RUN TIME       : " DL100-AUD-RUN-TIME
+004270             DISPLAY "  JOB ID         : " DL100-AUD-JOB-ID
+004280             DISPLAY "  INPUT VALUE    : " DL100-AUD-INPUT-VALUE
+004290             DISPLAY "  COMPUTED A     : " DL100-AUD-COMPUTED-A
+004300             DISPLAY "  RETURN CODE    : " DL100-AUD-RETURN-CODE
+004310             MOVE ZERO TO DL100-WS-RETURN-CODE
+004320         END-IF
+004330         CLOSE DL100-AUD-FILE
+004340     END-IF.
+004345     DISPLAY "HELLO: RETURN CODE " DL100-WS-RETURN-CODE.
+004350 1270-EXIT.
+004360     EXIT.
+004370
+004380 1200-WRITE-HEADER.
+004390     MOVE DL100-WS-RUN-CCYY TO DL100-HL-CCYY.
+004400     MOVE DL100-WS-RUN-MM TO DL100-HL-MM.
+004410     MOVE DL100-WS-RUN-DD TO DL100-HL-DD.
+004420     MOVE DL100-WS-HDR-LINE TO DL100-RPT-RECORD.
+004425     IF DL100-WS-RPT-STATUS = "00"
+004427         WRITE DL100-RPT-RECORD
+004429     END-IF.
+004440 1200-EXIT.
+004450     EXIT.
+004460
+004470***************************************************************
+004480*  2000-PROCESS  --  HANDLE THE CURRENT INPUT RECORD ACCORDING
+004490*                    TO ITS RECORD TYPE, THEN READ THE NEXT.
+004500***************************************************************
+004510 2000-PROCESS.
+004520     EVALUATE TRUE
+004530         WHEN DL100-IN-IS-HDR
+004540             CONTINUE
+004550         WHEN DL100-IN-IS-DET
+004560             PERFORM 3000-HANDLE-DETAIL THRU 3000-EXIT
+004570         WHEN DL100-IN-IS-TRL
+004580             PERFORM 4000-HANDLE-TRAILER THRU 4000-EXIT
+004590         WHEN OTHER
+004600             DISPLAY "HELLO: UNKNOWN RECORD TYPE - "
+004610                 DL100-IN-RECORD-TYPE
+004620     END-EVALUATE.
+004630     PERFORM 1100-READ-IN-FILE THRU 1100-EXIT.
+004640 2000-EXIT.
+004650     EXIT.
+004660
+004670***************************************************************
+004680*  3000-HANDLE-DETAIL  --  APPLY THE STANDARD MULTIPLIER TO THE
+004690*                          DETAIL'S VOLUME FIGURE, ADD IT INTO
+004700*                          THE RUNNING TOTAL, AND PRINT A
+004710*                          DETAIL LINE.
+004720***************************************************************
+004730 3000-HANDLE-DETAIL.
+004740     ADD 1 TO DL100-WS-REC-COUNT.
+004750     PERFORM 3050-VALIDATE-DETAIL THRU 3050-EXIT.
+004760     IF DL100-DETAIL-IS-VALID
+004770         ADD DL100-IN-A TO DL100-WS-RUNNING-TOTAL
+004780         MOVE DL100-IN-A TO A
+004790         MOVE DL100-IN-A TO DL100-WS-LAST-INPUT
+004800         MOVE DL100-IN-A TO DL100-DL-INPUT
+004810         MULTIPLY DL100-WS-MULTIPLIER BY A
+004820         MOVE A TO DL100-WS-FINAL-A
+004830         MOVE A TO DL100-DL-RESULT
+004840         MOVE DL100-WS-DET-LINE TO DL100-RPT-RECORD
+004845         IF DL100-WS-RPT-STATUS = "00"
+004847             WRITE DL100-RPT-RECORD
+004849         END-IF
+004860         DISPLAY "A IS " A "."
+004870     ELSE
+004880         PERFORM 3060-WRITE-REJECT THRU 3060-EXIT
+004890     END-IF.
+004900     DIVIDE DL100-WS-REC-COUNT BY DL100-WS-CKPT-INTERVAL
+004910         GIVING DL100-WS-CKPT-QUOTIENT
+004920         REMAINDER DL100-WS-CKPT-REMAINDER.
+004930     IF DL100-WS-CKPT-REMAINDER = ZERO
+004940         PERFORM 3100-CHECKPOINT THRU 3100-EXIT
+004950     END-IF.
+004960 3000-EXIT.
+004970     EXIT.
+004980
+004990***************************************************************
+005000*  3050-VALIDATE-DETAIL  --  CHECK THE DETAIL'S VOLUME FIGURE
+005010*                            AGAINST THE EXPECTED RANGE BEFORE
+005020*                            IT IS ALLOWED TO GO THROUGH THE
+005030*                            MULTIPLY.
+005040***************************************************************
+005050 3050-VALIDATE-DETAIL.
+005060     SET DL100-DETAIL-IS-VALID TO TRUE.
+005070     IF DL100-IN-A NOT NUMERIC
+005080         SET DL100-DETAIL-IS-INVALID TO TRUE
+005090     ELSE
+005100         IF DL100-IN-A < DL100-WS-LOW-BOUND
+005110             OR DL100-IN-A > DL100-WS-HIGH-BOUND
+005120             SET DL100-DETAIL-IS-INVALID TO TRUE
+005130         ELSE
+005140             MULTIPLY DL100-IN-A BY DL100-WS-MULTIPLIER
+005150                 GIVING DL100-WS-TEST-PRODUCT
+005160             IF DL100-WS-TEST-PRODUCT > 99
+005170                 SET DL100-DETAIL-IS-INVALID TO TRUE
+005180             END-IF
+005190         END-IF
+005200     END-IF.
+005210 3050-EXIT.
+005220     EXIT.
+005230
+005240***************************************************************
+005250*  3060-WRITE-REJECT  --  WRITE THE FAILING DETAIL TO THE
+005260*                         REJECT FILE WITH A REASON CODE AND
+005270*                         LET THE REST OF THE BATCH CONTINUE.
+005280***************************************************************
+005290 3060-WRITE-REJECT.
+005300     ADD 1 TO DL100-WS-REJ-COUNT.
+005310     MOVE DL100-IN-RECORD-TYPE TO DL100-REJ-RECORD-TYPE.
+005320     MOVE DL100-IN-A TO DL100-REJ-A.
+005330     IF DL100-IN-A NOT NUMERIC
+005340         MOVE "VAL001" TO DL100-REJ-REASON-CODE
+005350         MOVE "NONNUM" TO DL100-REJ-REASON-TEXT
+005360     ELSE
+005370         IF DL100-IN-A < DL100-WS-LOW-BOUND
+005380             OR DL100-IN-A > DL100-WS-HIGH-BOUND
+005390             MOVE "VAL002" TO DL100-REJ-REASON-CODE
+005400             MOVE "RANGE " TO DL100-REJ-REASON-TEXT
+005410         ELSE
+005420             MOVE "VAL003" TO DL100-REJ-REASON-CODE
+005430             MOVE "OVRFLO" TO DL100-REJ-REASON-TEXT
+005440         END-IF
+005450     END-IF.
+005455     IF DL100-WS-REJ-STATUS = "00"
+005457         WRITE DL100-REJ-RECORD
+005459     END-IF.
+005470     DISPLAY "HELLO: REJECTED DETAIL, REASON = "
+005480         DL100-REJ-REASON-CODE.
+005490 3060-EXIT.
+005500     EXIT.
+005510
+005520***************************************************************
+005530*  3100-CHECKPOINT  --  RECORD THE NUMBER OF DETAIL RECORDS
+005540*                       PROCESSED SO FAR SO AN ABEND CAN BE
+005550*                       RESTARTED FROM THIS POINT INSTEAD OF
+005560*                       FROM THE BEGINNING OF THE RUN. THE FILE
+005570*                       IS HELD OPEN FOR THE WHOLE RUN BY
+005580*                       1150-OPEN-RESTART-FILE, SO THIS REWRITES
+005590*                       THE ONE CHECKPOINT ROW IN PLACE RATHER
+005600*                       THAN APPENDING A NEW ROW EVERY INTERVAL.
+005610***************************************************************
+005620 3100-CHECKPOINT.
+005630     MOVE DL100-WS-REC-COUNT TO DL100-RST-LAST-COUNT.
+005640     MOVE DL100-WS-RUN-DATE TO DL100-RST-RUN-DATE.
+005650     IF DL100-RST-REC-EXISTS
+005660         REWRITE DL100-RST-RECORD
+005662         IF DL100-WS-RST-STATUS NOT = "00"
+005664             DISPLAY "HELLO: UNABLE TO REWRITE RESTARTF, "
+005666                 "STATUS = " DL100-WS-RST-STATUS
+005668         END-IF
+005670     ELSE
+005680         WRITE DL100-RST-RECORD
+005685         IF DL100-WS-RST-STATUS = "00"
+005690             SET DL100-RST-REC-EXISTS TO TRUE
+005692         ELSE
+005694             DISPLAY "HELLO: UNABLE TO WRITE RESTARTF, "
+005696                 "STATUS = " DL100-WS-RST-STATUS
+005698         END-IF
+005700     END-IF.
+005710 3100-EXIT.
+005720     EXIT.
+005730
+005740***************************************************************
+005750*  4000-HANDLE-TRAILER  --  CAPTURE THE TRAILER'S CONTROL COUNT
+005760*                           SO IT CAN BE RECONCILED AGAINST THE
+005770*                           RUNNING TOTAL ACCUMULATED FROM THE
+005780*                           DETAIL RECORDS.
+005790***************************************************************
+005800 4000-HANDLE-TRAILER.
+005810     MOVE DL100-IN-TRL-COUNT TO DL100-WS-TRAILER-COUNT.
+005820 4000-EXIT.
+005830     EXIT.
+005840
+005850***************************************************************
+005860*  8000-RECONCILE  --  COMPARE THE ACCUMULATED RUNNING TOTAL
+005870*                      AGAINST THE TRAILER'S CONTROL COUNT AND
+005880*                      FLAG A RECONCILIATION BREAK IF THEY DO
+005890*                      NOT AGREE.
+005900***************************************************************
+005910 8000-RECONCILE.
+005920     IF DL100-WS-RUNNING-TOTAL NOT = DL100-WS-TRAILER-COUNT
+005930         SET DL100-OUT-OF-BALANCE TO TRUE
+005935         IF DL100-WS-RETURN-CODE < 0004
+005938             MOVE 0004 TO DL100-WS-RETURN-CODE
+005939         END-IF
+005950         DISPLAY "HELLO: RECONCILIATION BREAK - RUNNING TOTAL "
+005960             DL100-WS-RUNNING-TOTAL
+005970             " DOES NOT EQUAL TRAILER COUNT "
+005980             DL100-WS-TRAILER-COUNT
+005990     END-IF.
+006000     IF DL100-WS-REJ-COUNT > ZERO
+006010         AND DL100-WS-RETURN-CODE < 0004
+006020         MOVE 0004 TO DL100-WS-RETURN-CODE
+006030     END-IF.
+006040 8000-EXIT.
+006050     EXIT.
+006060
+006070***************************************************************
+006080*  9000-TERMINATE  --  PRINT THE TRAILER LINE, WRITE THE AUDIT
+006090*                      TRAIL ROW FOR THIS RUN, AND CLOSE THE
+006100*                      DAILY VOLUME, REPORT, AND REJECT FILES.
+006110***************************************************************
+006120 9000-TERMINATE.
+006130     MOVE DL100-WS-REC-COUNT TO DL100-TL-REC-COUNT.
+006140     IF DL100-IN-BALANCE
+006150         MOVE "IN BALANCE  " TO DL100-TL-BAL-STATUS
+006160     ELSE
+006170         MOVE "OUT OF BAL  " TO DL100-TL-BAL-STATUS
+006180     END-IF.
+006190     MOVE DL100-WS-TRL-LINE TO DL100-RPT-RECORD.
+006195     IF DL100-WS-RPT-STATUS = "00"
+006198         WRITE DL100-RPT-RECORD
+006199     END-IF.
+006210     IF DL100-WS-IN-STATUS = "00"
+006220         CLOSE DL100-IN-FILE
+006230     END-IF.
+006240     IF DL100-WS-RPT-STATUS = "00"
+006242         CLOSE DL100-RPT-FILE
+006244     END-IF.
+006250     IF DL100-WS-REJ-STATUS = "00"
+006252         CLOSE DL100-REJ-FILE
+006254     END-IF.
+006260     IF DL100-WS-RST-STATUS = "00"
+006270         CLOSE DL100-RST-FILE
+006280     END-IF.
+006290     PERFORM 9100-WRITE-AUDIT THRU 9100-EXIT.
+006300     PERFORM 9200-WRITE-EXTRACT THRU 9200-EXIT.
+006310     DISPLAY "HELLO: RETURN CODE " DL100-WS-RETURN-CODE.
+006320 9000-EXIT.
+006330     EXIT.
+006340
+006350***************************************************************
+006360*  9100-WRITE-AUDIT  --  APPEND A ROW TO THE AUDIT TRAIL FILE
+006370*                        FOR THIS RUN: RUN DATE/TIME, JOB ID,
+006380*                        THE LAST INPUT VALUE READ, THE FINAL
+006390*                        COMPUTED RESULT, AND THE RETURN CODE.
+006400***************************************************************
+006410 9100-WRITE-AUDIT.
+006420     OPEN I-O DL100-AUD-FILE.
+006430     IF DL100-WS-AUD-STATUS NOT = "00"
+006440         OPEN OUTPUT DL100-AUD-FILE
+006450         CLOSE DL100-AUD-FILE
+006460         OPEN I-O DL100-AUD-FILE
+006470     END-IF.
+006480     MOVE DL100-WS-RUN-DATE TO DL100-AUD-RUN-DATE.
+006490     MOVE DL100-WS-RUN-TIME(1:6) TO DL100-AUD-RUN-TIME.
+006500     MOVE DL100-WS-JOB-ID TO DL100-AUD-JOB-ID.
+006510     MOVE DL100-WS-LAST-INPUT TO DL100-AUD-INPUT-VALUE.
+006520     MOVE DL100-WS-FINAL-A TO DL100-AUD-COMPUTED-A.
+006530     MOVE DL100-WS-RETURN-CODE TO DL100-AUD-RETURN-CODE.
+006540     WRITE DL100-AUD-RECORD
+006550         INVALID KEY
+006560             REWRITE DL100-AUD-RECORD
+006570     END-WRITE.
+006580     CLOSE DL100-AUD-FILE.
+006590 9100-EXIT.
+006600     EXIT.
+006610
+006620***************************************************************
+006630*  9200-WRITE-EXTRACT  --  WRITE THE SETTLEMENT SYSTEM'S
+006640*                          DOWNSTREAM EXTRACT RECORD: RUN DATE,
+006650*                          FINAL COMPUTED A, AND A STATUS FLAG
+006660*                          SHOWING WHETHER THIS RUN BALANCED.
+006670***************************************************************
+006680 9200-WRITE-EXTRACT.
+006690     OPEN OUTPUT DL100-EXT-FILE.
+006692     IF DL100-WS-EXT-STATUS NOT = "00"
+006694         DISPLAY "HELLO: UNABLE TO OPEN SETLXTR, STATUS = "
+006696             DL100-WS-EXT-STATUS
+006698         MOVE 0016 TO DL100-WS-RETURN-CODE
+006700     ELSE
+006710         MOVE DL100-WS-RUN-DATE TO DL100-EXT-RUN-DATE
+006720         MOVE DL100-WS-FINAL-A TO DL100-EXT-FINAL-A
+006730         IF DL100-IN-BALANCE
+006740             SET DL100-EXT-STATUS-OK TO TRUE
+006750         ELSE
+006760             SET DL100-EXT-STATUS-BREAK TO TRUE
+006770         END-IF
+006775         WRITE DL100-EXT-RECORD
+006780         CLOSE DL100-EXT-FILE
+006785     END-IF.
+006790 9200-EXIT.
+006800     EXIT.
