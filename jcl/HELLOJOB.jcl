@@ -0,0 +1,55 @@
+//HELLOJOB JOB (ACCTNO),'DL100 DAILY RUN',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* HELLOJOB  -  NIGHTLY BATCH STREAM STEP FOR THE HELLO DAILY
+//*              VOLUME RUN.
+//*
+//*              STEP010  CONFIRMS THE DAILY COUNT DATASET EXISTS
+//*                       AND IS NOT EMPTY BEFORE HELLO IS ALLOWED
+//*                       TO RUN AGAINST IT.
+//*              HELLOSTP RUNS THE HELLO PROGRAM.  IT IS SKIPPED IF
+//*                       STEP010 DID NOT COMPLETE CLEAN.
+//*              SETLSTEP REPRESENTS THE DOWNSTREAM SETTLEMENT STEP
+//*                       THAT CONSUMES HELLO'S EXTRACT.  IT IS
+//*                       SKIPPED IF HELLO ABENDS OR FAILS.
+//*
+//* MODIFICATION HISTORY
+//* --------------------
+//* DATE       INIT  DESCRIPTION
+//* ---------- ----  -----------------------------------------------
+//* 2026-08-09 DLP   INITIAL VERSION - HELLO AS A SCHEDULED STEP.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=ICETOOL
+//TOOLMSG  DD  SYSOUT=*
+//DFSMSG   DD  SYSOUT=*
+//INDD     DD  DSN=PROD.DL100.DAILY.COUNT,DISP=SHR
+//TOOLIN   DD  *
+  COUNT FROM(INDD)
+/*
+//*
+//HELLOSTP EXEC PGM=HELLO,COND=(0,NE,STEP010),
+//             PARM='PN02HELLOJOB'
+//STEPLIB  DD  DSN=PROD.DL100.LOADLIB,DISP=SHR
+//DAILYCNT DD  DSN=PROD.DL100.DAILY.COUNT,DISP=SHR
+//HELLORPT DD  DSN=PROD.DL100.REPORT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//REJECTDD DD  DSN=PROD.DL100.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//RESTARTF DD  DSN=PROD.DL100.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//AUDITDD  DD  DSN=PROD.DL100.AUDIT,DISP=SHR
+//SETLXTR  DD  DSN=PROD.DL100.SETTLE.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD  SYSOUT=*
+//*
+//SETLSTEP EXEC PGM=SETL100,COND=(0,NE,HELLOSTP)
+//STEPLIB  DD  DSN=PROD.SETL.LOADLIB,DISP=SHR
+//SETLIN   DD  DSN=PROD.DL100.SETTLE.EXTRACT,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
